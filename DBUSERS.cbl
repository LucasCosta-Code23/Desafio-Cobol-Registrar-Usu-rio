@@ -19,77 +19,272 @@
                 RECORD  KEY  IS ID-USUARIO
                 FILE STATUS  IS WK-FS.
 
+                SELECT RELUSERS ASSIGN TO
+                'C:\Users\Lucas\RELUSERS.DAT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WK-FS2.
+
        DATA DIVISION.
        FILE SECTION.
        FD CONTATOS.
             COPY REGDADOS.
 
+       FD RELUSERS.
+       01 REL-LINHA                        PIC X(120).
+
        WORKING-STORAGE SECTION.
-       01 WK-REGISTRO                      PIC X(88) VALUE SPACES.
+       01 WK-REGISTRO                      PIC X(92) VALUE SPACES.
        01 FILLER REDEFINES WK-REGISTRO.
-          03 WK-ID-USUARIO                 PIC 9(2).
+          03 WK-ID-USUARIO                 PIC 9(6).
           03 WK-NOME-USUARIO               PIC X(35).
           03 WK-SENHA-USUARIO              PIC X(10).
           03 WK-NUMERO-USUARIO             PIC X(11).
           03 WK-EMAIL-USUARIO              PIC X(30).
        77 WK-FS                            PIC 99.
           88 FS-OK                                   VALUE 0.
+       77 WK-FS2                           PIC 99.
+          88 FS2-OK                                  VALUE 0.
        77 WS-EOF                           PIC X.
           88 EOF-OK                        VALUE'S'  FALSE 'N'.
        77 WS-EXIT                          PIC X.
           88 EXIT-OK                       VALUE'F'  FALSE 'N'.
-       77 WK-ID                            PIC 99    VALUE 0.
+       77 WK-ID                            PIC 9(6)  VALUE 0.
        77 WK-CONT                          PIC 9(3)  VALUES ZEROS.
+      *                                                              *
+       77 WK-LINHAS-PAGINA                 PIC 9(02) VALUE 20.
+       77 WK-LINHA-CONT                    PIC 9(02) VALUE ZEROS.
+       77 WK-PAGINA                        PIC 9(03) VALUE ZEROS.
+       77 WK-LINHA-REL                     PIC X(120) VALUE SPACES.
+       77 WK-SENHA-MASCARADA                PIC X(10) VALUE SPACES.
+       01 WS-DATA-SISTEMA.
+          03 WS-ANO                        PIC 9(04).
+          03 WS-MES                        PIC 9(02).
+          03 WS-DIA                        PIC 9(02).
+       77 WK-DATA-EXEC                     PIC X(10) VALUE SPACES.
+      *                                                              *
+       77 WK-OPCAO-FILTRO                  PIC 9     VALUE 0.
+          88 FILTRO-NENHUM                           VALUE 0.
+          88 FILTRO-FAIXA-ID                          VALUE 1.
+          88 FILTRO-DDD                               VALUE 2.
+          88 FILTRO-NOME                               VALUE 3.
+       77 WK-ID-DE                         PIC 9(6)  VALUE ZEROS.
+       77 WK-ID-ATE                        PIC 9(6)  VALUE 999999.
+       77 WK-DDD-FILTRO                    PIC 99    VALUE ZEROS.
+       01 WK-TELEFONE-REG.
+          03 WK-DDD-REG                    PIC 99.
+          03 FILLER                        PIC X(09).
+       77 WK-NOME-FILTRO                   PIC X(35) VALUE SPACES.
+       77 WK-ATENDE-FILTRO                 PIC X     VALUE 'S'.
+          88 ATENDE-FILTRO                           VALUE 'S'.
+       77 WK-CONT-FILTRO                   PIC 9(3)  VALUES ZEROS.
+       77 WK-OCORRENCIAS-NOME              PIC 9(3)  VALUE ZEROS.
 
        PROCEDURE DIVISION.
        0000-PRINCIPAL SECTION.
        0001-PRINCIPAL.
             SET EXIT-OK TO FALSE
-            DISPLAY ' REG  ID  NOME                    '
-                    '             SENHA      TELEFONE    EMAIL'
+            PERFORM 0050-DATAEXEC
+
+            PERFORM 0055-FILTRO
 
             PERFORM 0101-DBLISTA THRU 0101-FIM
             PERFORM 0901-FINALIZAR
             .
+      *                    SOLICITA UM FILTRO OPCIONAL DE LISTAGEM      *
+       0055-FILTRO                              SECTION.
+       0056-FILTRO.
+            DISPLAY 'FILTRO OPCIONAL DE LISTAGEM'
+            DISPLAY '0 - NENHUM (LISTAR TODOS)'
+            DISPLAY '1 - FAIXA DE ID'
+            DISPLAY '2 - DDD'
+            DISPLAY '3 - PARTE DO NOME'
+            DISPLAY 'DIGITE A OPCAO: ' WITH NO ADVANCING
+            ACCEPT WK-OPCAO-FILTRO
+
+            EVALUATE TRUE
+                WHEN FILTRO-FAIXA-ID
+                    DISPLAY 'ID INICIAL: ' WITH NO ADVANCING
+                    ACCEPT WK-ID-DE
+                    DISPLAY 'ID FINAL  : ' WITH NO ADVANCING
+                    ACCEPT WK-ID-ATE
+                WHEN FILTRO-DDD
+                    DISPLAY 'DDD: ' WITH NO ADVANCING
+                    ACCEPT WK-DDD-FILTRO
+                WHEN FILTRO-NOME
+                    DISPLAY 'PARTE DO NOME: ' WITH NO ADVANCING
+                    ACCEPT WK-NOME-FILTRO
+                WHEN OTHER
+                    SET FILTRO-NENHUM TO TRUE
+            END-EVALUATE
+            .
+      *                    MONTA A DATA DE EXECUCAO                    *
+       0050-DATAEXEC                            SECTION.
+       0051-DATAEXEC.
+            ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+            STRING WS-DIA  DELIMITED BY SIZE
+                   '/'     DELIMITED BY SIZE
+                   WS-MES  DELIMITED BY SIZE
+                   '/'     DELIMITED BY SIZE
+                   WS-ANO  DELIMITED BY SIZE
+                   INTO WK-DATA-EXEC
+            .
+
        0100-DBLISTA                SECTION.
        0101-DBLISTA.
             SET EOF-OK              TO FALSE
             SET FS-OK               TO TRUE
-            SET WK-CONT             TO 0.
+            SET FS2-OK              TO TRUE
+            SET WK-CONT             TO 0
+            SET WK-CONT-FILTRO      TO 0
+            SET WK-LINHA-CONT       TO 0
+            SET WK-PAGINA           TO 0.
       *
-            OPEN INPUT CONTATOS
+            OPEN INPUT  CONTATOS
+            OPEN OUTPUT RELUSERS
 
       *
+            IF NOT FS2-OK THEN
+                DISPLAY 'Erro ao abrir o arquivo de relatorio.' WK-FS2
+                CLOSE CONTATOS
+                EXIT SECTION
+            END-IF
+
             IF FS-OK THEN
+               PERFORM 0110-CABECALHO
                PERFORM UNTIL EOF-OK
                    READ CONTATOS INTO WK-REGISTRO
                    AT END
                        SET EOF-OK TO TRUE
                    NOT AT END
                        ADD 1 TO WK-CONT
-                       DISPLAY ' '
-                       WK-CONT
-                       '  '
-                       WK-ID-USUARIO
-                       '  '
-                       WK-NOME-USUARIO
-                       '  '
-                       WK-SENHA-USUARIO
-                       ' '
-                       WK-NUMERO-USUARIO
-                       ' '
-                       WK-EMAIL-USUARIO
-                       ' '
-
+                       PERFORM 0125-VERIFICA-FILTRO
+                       IF ATENDE-FILTRO THEN
+                          ADD 1 TO WK-CONT-FILTRO
+                          IF WK-LINHA-CONT >= WK-LINHAS-PAGINA
+                             PERFORM 0110-CABECALHO
+                          END-IF
+                          PERFORM 0120-DETALHE
+                       END-IF
                    END-READ
                END-PERFORM
+               PERFORM 0130-TOTAL
+               DISPLAY 'Relatorio gerado em RELUSERS.DAT, '
+               WK-CONT ' usuario(s).'
             ELSE
                 DISPLAY 'Erro ao abrir o arquivo de Contatos.' WK-FS
             END-IF
 
             CLOSE CONTATOS
+            CLOSE RELUSERS
             .
        0101-FIM.
+      *                    VERIFICA SE O REGISTRO ATENDE AO FILTRO       *
+       0125-VERIFICA-FILTRO                        SECTION.
+       0126-VERIFICA-FILTRO.
+            SET ATENDE-FILTRO TO TRUE
+            MOVE WK-NUMERO-USUARIO TO WK-TELEFONE-REG
+
+            EVALUATE TRUE
+                WHEN FILTRO-FAIXA-ID
+                    IF WK-ID-USUARIO < WK-ID-DE OR
+                       WK-ID-USUARIO > WK-ID-ATE
+                       MOVE 'N' TO WK-ATENDE-FILTRO
+                    END-IF
+                WHEN FILTRO-DDD
+                    IF WK-DDD-REG NOT = WK-DDD-FILTRO
+                       MOVE 'N' TO WK-ATENDE-FILTRO
+                    END-IF
+                WHEN FILTRO-NOME
+                    MOVE 0 TO WK-OCORRENCIAS-NOME
+                    INSPECT WK-NOME-USUARIO TALLYING
+                        WK-OCORRENCIAS-NOME FOR ALL
+                        FUNCTION TRIM(WK-NOME-FILTRO)
+                    IF WK-OCORRENCIAS-NOME = 0
+                       MOVE 'N' TO WK-ATENDE-FILTRO
+                    END-IF
+                WHEN OTHER
+                    CONTINUE
+            END-EVALUATE
+            .
+      *                    IMPRIME CABECALHO DE PAGINA                  *
+       0110-CABECALHO                              SECTION.
+       0111-CABECALHO.
+            ADD 1 TO WK-PAGINA
+            MOVE 0 TO WK-LINHA-CONT
+
+            MOVE SPACES TO WK-LINHA-REL
+            STRING 'RELATORIO DE USUARIOS CADASTRADOS'
+                   DELIMITED BY SIZE
+                   '     DATA: '  DELIMITED BY SIZE
+                   WK-DATA-EXEC   DELIMITED BY SIZE
+                   '     PAGINA: ' DELIMITED BY SIZE
+                   WK-PAGINA      DELIMITED BY SIZE
+                   INTO WK-LINHA-REL
+                ON OVERFLOW
+                   DISPLAY 'Linha de relatorio truncada, revise '
+                   'WK-LINHA-REL!'
+            END-STRING
+            WRITE REL-LINHA FROM WK-LINHA-REL
+
+            MOVE SPACES TO WK-LINHA-REL
+            WRITE REL-LINHA FROM WK-LINHA-REL
+
+            MOVE SPACES TO WK-LINHA-REL
+            STRING ' REG  ID     NOME                              '
+                   DELIMITED BY SIZE
+                   'SENHA      TELEFONE    EMAIL' DELIMITED BY SIZE
+                   INTO WK-LINHA-REL
+                ON OVERFLOW
+                   DISPLAY 'Linha de relatorio truncada, revise '
+                   'WK-LINHA-REL!'
+            END-STRING
+            WRITE REL-LINHA FROM WK-LINHA-REL
+
+            MOVE SPACES TO WK-LINHA-REL
+            WRITE REL-LINHA FROM WK-LINHA-REL
+            .
+      *                    IMPRIME LINHA DE DETALHE                     *
+       0120-DETALHE                                SECTION.
+       0121-DETALHE.
+            MOVE ALL '*' TO WK-SENHA-MASCARADA
+            MOVE SPACES TO WK-LINHA-REL
+            STRING WK-CONT             DELIMITED BY SIZE
+                   '  '                DELIMITED BY SIZE
+                   WK-ID-USUARIO       DELIMITED BY SIZE
+                   '  '                DELIMITED BY SIZE
+                   WK-NOME-USUARIO     DELIMITED BY SIZE
+                   ' '                 DELIMITED BY SIZE
+                   WK-SENHA-MASCARADA  DELIMITED BY SIZE
+                   ' '                 DELIMITED BY SIZE
+                   WK-NUMERO-USUARIO   DELIMITED BY SIZE
+                   ' '                 DELIMITED BY SIZE
+                   WK-EMAIL-USUARIO    DELIMITED BY SIZE
+                   INTO WK-LINHA-REL
+                ON OVERFLOW
+                   DISPLAY 'Linha de relatorio truncada, revise '
+                   'WK-LINHA-REL!'
+            END-STRING
+            WRITE REL-LINHA FROM WK-LINHA-REL
+            ADD 1 TO WK-LINHA-CONT
+            .
+      *                    IMPRIME TOTAL DE REGISTROS                   *
+       0130-TOTAL                                  SECTION.
+       0131-TOTAL.
+            MOVE SPACES TO WK-LINHA-REL
+            WRITE REL-LINHA FROM WK-LINHA-REL
+            IF NOT FILTRO-NENHUM THEN
+               MOVE SPACES TO WK-LINHA-REL
+               STRING 'TOTAL NO FILTRO: '  DELIMITED BY SIZE
+                      WK-CONT-FILTRO       DELIMITED BY SIZE
+                      INTO WK-LINHA-REL
+               WRITE REL-LINHA FROM WK-LINHA-REL
+            END-IF
+            MOVE SPACES TO WK-LINHA-REL
+            STRING 'TOTAL DE USUARIOS: ' DELIMITED BY SIZE
+                   WK-CONT              DELIMITED BY SIZE
+                   INTO WK-LINHA-REL
+            WRITE REL-LINHA FROM WK-LINHA-REL
+            .
 
        0900-FINALIZAR SECTION.
        0901-FINALIZAR.
