@@ -0,0 +1,114 @@
+      ******************************************************************
+      * Author: LUCAS PEREIRA COSTA
+      * Date: 08/08/2026
+      * Purpose: CONVERSAO DO ARQUIVO CONTATOS.DAT PARA O NOVO TAMANHO
+      *          DE CHAVE DO ID-USUARIO (DE 2 PARA 6 DIGITOS)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVID.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT CONTATOS-ANTIGO ASSIGN TO
+                'C:\Users\Lucas\CONTATOS.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS SEQUENTIAL
+                RECORD  KEY  IS ID-USUARIO-ANTIGO
+                FILE STATUS  IS WK-FS.
+
+                SELECT CONTATOS-NOVO ASSIGN TO
+                'C:\Users\Lucas\CONTATOSN.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS SEQUENTIAL
+                RECORD  KEY  IS ID-USUARIO
+                FILE STATUS  IS WK-FS2.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *                    LAYOUT ANTIGO, COM ID-USUARIO EM PIC 9(2)     *
+       FD CONTATOS-ANTIGO.
+       01 REG-USUARIOS-ANTIGO.
+          03 ID-USUARIO-ANTIGO             PIC 9(2).
+          03 NOME-USUARIO-ANTIGO           PIC X(35).
+          03 SENHA-USUARIO-ANTIGO          PIC X(10).
+          03 NUMERO-USUARIO-ANTIGO         PIC X(11).
+          03 EMAIL-USUARIO-ANTIGO          PIC X(30).
+
+      *                    LAYOUT NOVO, COM ID-USUARIO EM PIC 9(6)       *
+       FD CONTATOS-NOVO.
+            COPY REGDADOS.
+
+       WORKING-STORAGE SECTION.
+       77 WK-FS                            PIC 99.
+          88 FS-OK                         VALUE 0.
+       77 WK-FS2                           PIC 99.
+          88 FS2-OK                        VALUE 0.
+       77 WS-EOF                           PIC X.
+          88 EOF-OK                        VALUE'S' FALSE 'N'.
+       77 WK-TOTAL-LIDOS                   PIC 9(05) VALUE ZEROS.
+       77 WK-TOTAL-GRAVADOS                PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL SECTION.
+       0001-PRINCIPAL.
+            PERFORM 0100-CONVERTE
+            PERFORM 0900-FINALIZAR
+            .
+      *                    LE O ARQUIVO ANTIGO E GRAVA NO NOVO FORMATO   *
+       0100-CONVERTE                             SECTION.
+       0101-CONVERTE.
+            SET EOF-OK  TO FALSE
+            SET FS-OK   TO TRUE
+            SET FS2-OK  TO TRUE
+
+            OPEN INPUT  CONTATOS-ANTIGO
+            OPEN OUTPUT CONTATOS-NOVO
+
+            IF FS-OK AND FS2-OK THEN
+               PERFORM UNTIL EOF-OK
+                   READ CONTATOS-ANTIGO NEXT
+                   AT END
+                       SET EOF-OK TO TRUE
+                   NOT AT END
+                       ADD 1 TO WK-TOTAL-LIDOS
+                       PERFORM 0200-GRAVA-NOVO
+                   END-READ
+               END-PERFORM
+               DISPLAY 'Registros lidos    : ' WK-TOTAL-LIDOS
+               DISPLAY 'Registros convertidos: ' WK-TOTAL-GRAVADOS
+               DISPLAY 'Renomeie CONTATOSN.DAT para CONTATOS.DAT'
+               DISPLAY 'para concluir a conversao.'
+            ELSE
+               DISPLAY 'Erro ao abrir os arquivos de conversao.'
+               DISPLAY 'CONTATOS.DAT status: ' WK-FS
+               DISPLAY 'CONTATOSN.DAT status: ' WK-FS2
+            END-IF
+
+            CLOSE CONTATOS-ANTIGO
+            CLOSE CONTATOS-NOVO
+            .
+      *                    GRAVA O REGISTRO SOB A NOVA CHAVE             *
+       0200-GRAVA-NOVO                           SECTION.
+       0201-GRAVA-NOVO.
+            MOVE ID-USUARIO-ANTIGO      TO ID-USUARIO
+            MOVE NOME-USUARIO-ANTIGO    TO NOME-USUARIO
+            MOVE SENHA-USUARIO-ANTIGO   TO SENHA-USUARIO
+            MOVE NUMERO-USUARIO-ANTIGO  TO NUMERO-USUARIO
+            MOVE EMAIL-USUARIO-ANTIGO   TO EMAIL-USUARIO
+
+            WRITE REG-USUARIOS
+                INVALID KEY
+                    DISPLAY 'ID duplicado na conversao: '
+                        ID-USUARIO-ANTIGO
+                NOT INVALID KEY
+                    ADD 1 TO WK-TOTAL-GRAVADOS
+            END-WRITE
+            .
+
+       0900-FINALIZAR SECTION.
+       0901-FINALIZAR.
+            STOP RUN.
+       END PROGRAM CONVID.
