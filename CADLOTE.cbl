@@ -0,0 +1,489 @@
+      ******************************************************************
+      * Author: LUCAS PEREIRA COSTA
+      * Date: 08/08/2026
+      * Purpose: CARGA EM LOTE DE CONTATOS A PARTIR DE ARQUIVO ROTEIRO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADLOTE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT CONTATOS ASSIGN TO
+                'C:\Users\Lucas\CONTATOS.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD  KEY  IS ID-USUARIO
+                FILE STATUS  IS WK-FS.
+
+                SELECT DOMINIOS ASSIGN TO
+                'C:\Users\Lucas\DOMINIOS.DAT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WK-FS3.
+
+                SELECT ROTEIRO ASSIGN TO
+                'C:\Users\Lucas\ROTEIRO.DAT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WK-FS4.
+
+                SELECT REJEITOS ASSIGN TO
+                'C:\Users\Lucas\REJEITOS.DAT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WK-FS5.
+
+                SELECT CONTLOG ASSIGN TO
+                'C:\Users\Lucas\CONTLOG.DAT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WK-FS6.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+            COPY REGDADOS.
+
+       FD DOMINIOS.
+       01 REG-DOMINIO                      PIC X(40).
+
+       FD ROTEIRO.
+       01 REG-ENTRADA.
+          03 ENT-NOME                      PIC X(60).
+          03 ENT-TELEFONE                  PIC X(11).
+          03 ENT-EMAIL                     PIC X(30).
+
+       FD REJEITOS.
+       01 REG-REJEITO                      PIC X(160).
+
+       FD CONTLOG.
+       01 REG-LOG                          PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       01 WK-REGISTRO                      PIC X(92) VALUE SPACES.
+       01 FILLER REDEFINES WK-REGISTRO.
+          03 WK-ID-USUARIO                 PIC 9(6).
+          03 WK-NOME-USUARIO               PIC X(35).
+          03 WK-SENHA-USUARIO              PIC X(10).
+          03 WK-NUMERO-USUARIO             PIC X(11).
+          03 WK-EMAIL-USUARIO              PIC X(30).
+       77 WK-FS                            PIC 99.
+          88 FS-OK                         VALUE 0.
+       77 WK-FS3                           PIC 99.
+          88 FS3-OK                        VALUE 0.
+       77 WK-FS4                           PIC 99.
+          88 FS4-OK                        VALUE 0.
+       77 WK-FS5                           PIC 99.
+          88 FS5-OK                        VALUE 0.
+       77 WK-FS6                           PIC 99.
+          88 FS6-OK                        VALUE 0.
+       77 WK-LOG-ID                        PIC 9(6)    VALUE ZEROS.
+       77 WK-LOG-OPERACAO                  PIC X(10)   VALUE SPACES.
+       77 WK-LOG-NOME-ANTES                PIC X(35)   VALUE SPACES.
+       77 WK-LOG-TEL-ANTES                 PIC X(11)   VALUE SPACES.
+       77 WK-LOG-EMAIL-ANTES               PIC X(30)   VALUE SPACES.
+       77 WK-LOG-NOME-DEPOIS               PIC X(35)   VALUE SPACES.
+       77 WK-LOG-TEL-DEPOIS                PIC X(11)   VALUE SPACES.
+       77 WK-LOG-EMAIL-DEPOIS              PIC X(30)   VALUE SPACES.
+       77 WK-LOG-LINHA                     PIC X(300)  VALUE SPACES.
+       01 WS-DATA-LOG.
+          03 WS-LOG-ANO                    PIC 9(04).
+          03 WS-LOG-MES                    PIC 9(02).
+          03 WS-LOG-DIA                    PIC 9(02).
+       01 WS-HORA-LOG.
+          03 WS-LOG-HORA                   PIC 9(02).
+          03 WS-LOG-MIN                    PIC 9(02).
+          03 WS-LOG-SEG                    PIC 9(02).
+          03 WS-LOG-CENT                   PIC 9(02).
+       77 WS-EOF                           PIC X.
+          88 EOF-OK                        VALUE'S' FALSE 'N'.
+       77 WK-ID                            PIC 9(6)  VALUE 0.
+      *                                                              *
+       01 WK-TABELA-DOMINIOS.
+          03 WK-DOMINIO                    PIC X(40) OCCURS 50 TIMES.
+       77 WK-QTD-DOMINIOS                  PIC 9(03) VALUE ZEROS.
+       77 WK-IDX-DOM                       PIC 9(03) VALUE ZEROS.
+      *                                                              *
+       01 WK-TABELA-EXISTENTES.
+          03 WK-TAB-TELEFONE               PIC X(11) OCCURS 5000 TIMES.
+          03 WK-TAB-EMAIL                  PIC X(30) OCCURS 5000 TIMES.
+       77 WK-QTD-EXISTENTES                PIC 9(05) VALUE ZEROS.
+       77 WK-IDX-EXIST                     PIC 9(05) VALUE ZEROS.
+      *                                                              *
+       77 WK-COMPLETO                      PIC X(60) VALUE SPACES.
+       01 WK-NOME.
+          03 WK-PRIMEIRO                   PIC X(20) VALUE SPACES.
+          03 WK-SOBRENOME                  PIC X(20) VALUE SPACES.
+          03 WK-ULTIMO                     PIC X(20) VALUE SPACES.
+       77 WK-ESPACOS                       PIC 9(02) VALUE ZEROS.
+       77 WK-I                             PIC 9(02) VALUE ZEROS.
+       77 WK-P                             PIC 9(02) VALUE ZEROS.
+       77 WK-S                             PIC 9(02) VALUE ZEROS.
+       77 WK-U                             PIC 9(02) VALUE ZEROS.
+      *                                                              *
+       77 WK-TAMANHO-TEL                   PIC 99    VALUE ZERO.
+       77 WK-NUMERO                        PIC X(11) VALUE SPACES.
+      *                                                              *
+       77 WK-EMAIL                         PIC X(30) VALUE SPACES.
+       77 WK-ARRPOS                        PIC 9(02) VALUE ZEROS.
+       77 WK-ARRTEM                        PIC 9(01) VALUE ZEROS.
+       77 WK-QTD-ANTES-ARROBA              PIC 99 VALUE ZEROS.
+       77 WK-MIN-CARACTERES                PIC 99 VALUE 1.
+       77 WK-POSICAO-ARROBA                PIC 99 VALUE ZEROS.
+       77 WK-QTD-FIM-EMAIL                 PIC 99 VALUE ZEROS.
+       01 WK-EMAIL-VALID                   PIC X VALUE 'N'.
+      *                                                              *
+       77 WK-SENHA-PADRAO                  PIC X(10) VALUE 'Roster@25!'.
+       77 WK-SENHA-PADRAO-COD              PIC X(10) VALUE SPACES.
+       77 WK-I-C                           PIC 9(03) VALUE ZEROS.
+       77 WK-VAL-COD                       PIC 9(03) VALUE ZEROS.
+      *                                                              *
+       77 WK-LINHA-VALIDA                  PIC X VALUE 'S'.
+       77 WK-MOTIVO-REJEICAO               PIC X(40) VALUE SPACES.
+       77 WK-LINHA-SAIDA                   PIC X(160) VALUE SPACES.
+       77 WK-TOTAL-LIDOS                   PIC 9(05) VALUE ZEROS.
+       77 WK-TOTAL-GRAVADOS                PIC 9(05) VALUE ZEROS.
+       77 WK-TOTAL-REJEITADOS              PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+            PERFORM 0050-CARREGAID
+            PERFORM 0060-CARREGADOMINIOS
+            PERFORM 0070-CODIFICA-SENHA-PADRAO
+            PERFORM 0100-PROCESSA-ARQUIVO
+            PERFORM 0900-FINALIZAR
+            .
+
+      *                    CARREGA O ULTIMO ID E OS CONTATOS EXISTENTES *
+       0050-CARREGAID                              SECTION.
+       0051-CARREGAID.
+            MOVE 0              TO WK-ID
+            MOVE 0              TO WK-QTD-EXISTENTES
+            SET FS-OK           TO TRUE
+            OPEN INPUT CONTATOS
+
+            IF FS-OK THEN
+               SET EOF-OK       TO FALSE
+               PERFORM UNTIL EOF-OK
+                   READ CONTATOS NEXT INTO WK-REGISTRO
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           IF WK-ID-USUARIO > WK-ID
+                              MOVE WK-ID-USUARIO TO WK-ID
+                           END-IF
+                           IF WK-QTD-EXISTENTES < 5000
+                              ADD 1 TO WK-QTD-EXISTENTES
+                              MOVE WK-NUMERO-USUARIO TO
+                                  WK-TAB-TELEFONE(WK-QTD-EXISTENTES)
+                              MOVE WK-EMAIL-USUARIO TO
+                                  WK-TAB-EMAIL(WK-QTD-EXISTENTES)
+                           ELSE
+                              DISPLAY 'Aviso: limite de 5000 '
+                              'contatos existentes atingido, '
+                              'verificacao de duplicidade '
+                              'incompleta para o restante do '
+                              'arquivo.'
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONTATOS
+            END-IF
+            .
+      *                    CARREGA A LISTA DE DOMINIOS PERMITIDOS      *
+       0060-CARREGADOMINIOS                         SECTION.
+       0061-CARREGADOMINIOS.
+            MOVE 0              TO WK-QTD-DOMINIOS
+            SET FS3-OK          TO TRUE
+            OPEN INPUT DOMINIOS
+
+            IF FS3-OK THEN
+               SET EOF-OK       TO FALSE
+               PERFORM UNTIL EOF-OK
+                   READ DOMINIOS INTO REG-DOMINIO
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           IF WK-QTD-DOMINIOS < 50
+                              ADD 1 TO WK-QTD-DOMINIOS
+                              MOVE REG-DOMINIO TO
+                                  WK-DOMINIO(WK-QTD-DOMINIOS)
+                           ELSE
+                              DISPLAY 'Aviso: limite de 50 dominios '
+                              'atingido, dominios excedentes ignorados.'
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DOMINIOS
+            ELSE
+               DISPLAY 'Aviso: arquivo de dominios nao encontrado, '
+               'nenhum dominio sera aceito.'
+            END-IF
+            .
+      *                    CODIFICA A SENHA PADRAO DO LOTE             *
+       0070-CODIFICA-SENHA-PADRAO                   SECTION.
+       0071-CODIFICA-SENHA-PADRAO.
+            MOVE SPACES TO WK-SENHA-PADRAO-COD
+            PERFORM VARYING WK-I-C FROM 1 BY 1
+            UNTIL WK-I-C > FUNCTION LENGTH(WK-SENHA-PADRAO)
+                COMPUTE WK-VAL-COD = FUNCTION MOD(
+                FUNCTION ORD(WK-SENHA-PADRAO(WK-I-C:1)) + (WK-I-C * 7),
+                94) + 33
+                MOVE FUNCTION CHAR(WK-VAL-COD) TO WK-SENHA-PADRAO-COD
+                (WK-I-C:1)
+            END-PERFORM
+            .
+      *                    LE O ARQUIVO ROTEIRO E PROCESSA CADA LINHA  *
+       0100-PROCESSA-ARQUIVO                        SECTION.
+       0101-PROCESSA-ARQUIVO.
+            MOVE 0 TO WK-TOTAL-LIDOS
+            MOVE 0 TO WK-TOTAL-GRAVADOS
+            MOVE 0 TO WK-TOTAL-REJEITADOS
+
+            SET FS4-OK          TO TRUE
+            SET FS5-OK          TO TRUE
+            OPEN INPUT  ROTEIRO
+            OPEN OUTPUT REJEITOS
+
+            IF NOT FS5-OK THEN
+               DISPLAY 'Erro ao abrir o arquivo REJEITOS.DAT.' WK-FS5
+               CLOSE ROTEIRO
+               EXIT SECTION
+            END-IF
+
+            IF FS4-OK THEN
+               SET FS-OK        TO TRUE
+               OPEN I-O CONTATOS
+               IF WK-FS EQUAL 35 THEN
+                  OPEN OUTPUT CONTATOS
+               END-IF
+
+               SET EOF-OK       TO FALSE
+               PERFORM UNTIL EOF-OK
+                   READ ROTEIRO INTO REG-ENTRADA
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           ADD 1 TO WK-TOTAL-LIDOS
+                           PERFORM 0200-VALIDA-LINHA
+                           IF WK-LINHA-VALIDA = 'S'
+                              PERFORM 0300-GRAVA-CONTATO
+                           ELSE
+                              PERFORM 0400-GRAVA-REJEITO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONTATOS
+               CLOSE ROTEIRO
+            ELSE
+               DISPLAY 'Erro ao abrir o arquivo ROTEIRO.DAT.' WK-FS4
+            END-IF
+            CLOSE REJEITOS
+
+            DISPLAY 'Linhas lidas     : ' WK-TOTAL-LIDOS
+            DISPLAY 'Contatos gravados: ' WK-TOTAL-GRAVADOS
+            DISPLAY 'Linhas rejeitadas: ' WK-TOTAL-REJEITADOS
+            .
+      *                    VALIDA UMA LINHA DO ROTEIRO                 *
+       0200-VALIDA-LINHA                            SECTION.
+       0201-VALIDA-LINHA.
+            MOVE 'S' TO WK-LINHA-VALIDA
+            MOVE SPACES TO WK-MOTIVO-REJEICAO
+
+            MOVE SPACES TO WK-COMPLETO
+            MOVE ENT-NOME TO WK-COMPLETO
+            MOVE 0 TO WK-ESPACOS
+            PERFORM VARYING WK-I FROM 1 BY 1 UNTIL WK-I >
+            LENGTH OF WK-COMPLETO
+                 UNSTRING
+                     WK-COMPLETO
+                     DELIMITED BY ALL SPACES
+                     INTO WK-PRIMEIRO  COUNT  IN WK-P
+                          WK-SOBRENOME COUNT  IN  WK-S
+                          WK-ULTIMO    COUNT  IN  WK-U
+                     WITH POINTER WK-I
+                     TALLYING IN WK-ESPACOS
+                 END-UNSTRING
+            END-PERFORM
+
+            IF WK-ESPACOS < 2
+               MOVE 'N' TO WK-LINHA-VALIDA
+               MOVE 'NOME COM MENOS DE 2 PALAVRAS' TO
+                   WK-MOTIVO-REJEICAO
+               EXIT SECTION
+            END-IF
+
+            MOVE ENT-TELEFONE TO WK-NUMERO
+            COMPUTE WK-TAMANHO-TEL = FUNCTION LENGTH
+            (FUNCTION TRIM(ENT-TELEFONE))
+            IF WK-TAMANHO-TEL < 10 OR WK-TAMANHO-TEL > 11
+               MOVE 'N' TO WK-LINHA-VALIDA
+               MOVE 'TELEFONE INVALIDO' TO WK-MOTIVO-REJEICAO
+               EXIT SECTION
+            END-IF
+
+            MOVE ENT-EMAIL TO WK-EMAIL
+            MOVE 0 TO WK-ARRTEM
+            PERFORM VARYING WK-ARRPOS FROM 1 BY 1 UNTIL WK-ARRPOS >
+            FUNCTION LENGTH(WK-EMAIL)
+               IF WK-EMAIL(WK-ARRPOS:1) = "@"
+                   MOVE 1 TO WK-ARRTEM
+                   COMPUTE WK-QTD-ANTES-ARROBA = WK-ARRPOS
+                   COMPUTE WK-POSICAO-ARROBA = WK-ARRPOS
+                   EXIT PERFORM
+               END-IF
+            END-PERFORM
+
+            IF WK-ARRTEM = 0
+               MOVE 'N' TO WK-LINHA-VALIDA
+               MOVE 'E-MAIL SEM @' TO WK-MOTIVO-REJEICAO
+               EXIT SECTION
+            END-IF
+            IF WK-QTD-ANTES-ARROBA < WK-MIN-CARACTERES
+               MOVE 'N' TO WK-LINHA-VALIDA
+               MOVE 'E-MAIL SEM CARACTERES ANTES DO @' TO
+                   WK-MOTIVO-REJEICAO
+               EXIT SECTION
+            END-IF
+
+            COMPUTE WK-QTD-FIM-EMAIL = FUNCTION LENGTH(WK-EMAIL) -
+            WK-POSICAO-ARROBA
+            MOVE 'N' TO WK-EMAIL-VALID
+            PERFORM VARYING WK-IDX-DOM FROM 1 BY 1
+            UNTIL WK-IDX-DOM > WK-QTD-DOMINIOS
+                IF WK-EMAIL(WK-POSICAO-ARROBA + 1: WK-QTD-FIM-EMAIL) =
+                WK-DOMINIO(WK-IDX-DOM)
+                   MOVE 'Y' TO WK-EMAIL-VALID
+                   EXIT PERFORM
+                END-IF
+            END-PERFORM
+            IF WK-EMAIL-VALID = 'N'
+               MOVE 'N' TO WK-LINHA-VALIDA
+               MOVE 'DOMINIO DE E-MAIL NAO PERMITIDO' TO
+                   WK-MOTIVO-REJEICAO
+               EXIT SECTION
+            END-IF
+
+            PERFORM VARYING WK-IDX-EXIST FROM 1 BY 1
+            UNTIL WK-IDX-EXIST > WK-QTD-EXISTENTES
+                IF WK-TAB-TELEFONE(WK-IDX-EXIST) = WK-NUMERO OR
+                WK-TAB-EMAIL(WK-IDX-EXIST) = WK-EMAIL
+                   MOVE 'N' TO WK-LINHA-VALIDA
+                   MOVE 'TELEFONE OU E-MAIL JA CADASTRADO' TO
+                       WK-MOTIVO-REJEICAO
+                   EXIT PERFORM
+                END-IF
+            END-PERFORM
+            .
+      *                    GRAVA O CONTATO VALIDADO NO ARQUIVO         *
+       0300-GRAVA-CONTATO                           SECTION.
+       0301-GRAVA-CONTATO.
+            ADD 1               TO WK-ID
+            MOVE WK-ID          TO ID-USUARIO
+            MOVE ENT-NOME       TO NOME-USUARIO
+            MOVE WK-SENHA-PADRAO-COD TO SENHA-USUARIO
+            MOVE ENT-TELEFONE   TO NUMERO-USUARIO
+            MOVE ENT-EMAIL      TO EMAIL-USUARIO
+
+            WRITE REG-USUARIOS
+                INVALID KEY
+                    MOVE 'N' TO WK-LINHA-VALIDA
+                    MOVE 'ID JA EXISTENTE NO ARQUIVO' TO
+                        WK-MOTIVO-REJEICAO
+                    PERFORM 0400-GRAVA-REJEITO
+                NOT INVALID KEY
+                    ADD 1 TO WK-TOTAL-GRAVADOS
+                    IF WK-QTD-EXISTENTES < 5000
+                       ADD 1 TO WK-QTD-EXISTENTES
+                       MOVE ENT-TELEFONE TO
+                           WK-TAB-TELEFONE(WK-QTD-EXISTENTES)
+                       MOVE ENT-EMAIL TO
+                           WK-TAB-EMAIL(WK-QTD-EXISTENTES)
+                    ELSE
+                       DISPLAY 'Aviso: limite de 5000 contatos '
+                       'existentes atingido, verificacao de '
+                       'duplicidade incompleta para o restante '
+                       'do lote.'
+                    END-IF
+                    MOVE ID-USUARIO      TO WK-LOG-ID
+                    MOVE 'INCLUSAO'      TO WK-LOG-OPERACAO
+                    MOVE NOME-USUARIO    TO WK-LOG-NOME-DEPOIS
+                    MOVE NUMERO-USUARIO  TO WK-LOG-TEL-DEPOIS
+                    MOVE EMAIL-USUARIO   TO WK-LOG-EMAIL-DEPOIS
+                    PERFORM 0950-GRAVA-LOG
+            END-WRITE
+            .
+      *                    REGISTRA UMA LINHA NO LOG DE AUDITORIA      *
+       0950-GRAVA-LOG                           SECTION.
+       0951-GRAVA-LOG.
+            ACCEPT WS-DATA-LOG FROM DATE YYYYMMDD
+            ACCEPT WS-HORA-LOG FROM TIME
+
+            MOVE SPACES TO WK-LOG-LINHA
+            MOVE SPACES TO WK-LOG-NOME-ANTES
+            MOVE SPACES TO WK-LOG-TEL-ANTES
+            MOVE SPACES TO WK-LOG-EMAIL-ANTES
+            STRING WS-LOG-ANO  DELIMITED BY SIZE
+                   '-'         DELIMITED BY SIZE
+                   WS-LOG-MES  DELIMITED BY SIZE
+                   '-'         DELIMITED BY SIZE
+                   WS-LOG-DIA  DELIMITED BY SIZE
+                   ' '         DELIMITED BY SIZE
+                   WS-LOG-HORA DELIMITED BY SIZE
+                   ':'         DELIMITED BY SIZE
+                   WS-LOG-MIN  DELIMITED BY SIZE
+                   ':'         DELIMITED BY SIZE
+                   WS-LOG-SEG  DELIMITED BY SIZE
+                   ' | ID: '   DELIMITED BY SIZE
+                   WK-LOG-ID   DELIMITED BY SIZE
+                   ' | OPERACAO: '        DELIMITED BY SIZE
+                   WK-LOG-OPERACAO        DELIMITED BY SIZE
+                   ' | NOME ANTES: '      DELIMITED BY SIZE
+                   WK-LOG-NOME-ANTES      DELIMITED BY SIZE
+                   ' DEPOIS: '            DELIMITED BY SIZE
+                   WK-LOG-NOME-DEPOIS     DELIMITED BY SIZE
+                   ' | TEL ANTES: '       DELIMITED BY SIZE
+                   WK-LOG-TEL-ANTES       DELIMITED BY SIZE
+                   ' DEPOIS: '            DELIMITED BY SIZE
+                   WK-LOG-TEL-DEPOIS      DELIMITED BY SIZE
+                   ' | EMAIL ANTES: '     DELIMITED BY SIZE
+                   WK-LOG-EMAIL-ANTES     DELIMITED BY SIZE
+                   ' DEPOIS: '            DELIMITED BY SIZE
+                   WK-LOG-EMAIL-DEPOIS    DELIMITED BY SIZE
+                   INTO WK-LOG-LINHA
+                ON OVERFLOW
+                   DISPLAY 'Linha de log truncada, revise WK-LOG-LINHA!'
+            END-STRING
+
+            SET FS6-OK TO TRUE
+            OPEN EXTEND CONTLOG
+            IF WK-FS6 EQUAL 35 THEN
+               OPEN OUTPUT CONTLOG
+            END-IF
+            IF FS6-OK THEN
+               WRITE REG-LOG FROM WK-LOG-LINHA
+               CLOSE CONTLOG
+            END-IF
+            .
+      *                    GRAVA UMA LINHA REJEITADA                   *
+       0400-GRAVA-REJEITO                           SECTION.
+       0401-GRAVA-REJEITO.
+            ADD 1 TO WK-TOTAL-REJEITADOS
+            MOVE SPACES TO WK-LINHA-SAIDA
+            STRING ENT-NOME       DELIMITED BY SIZE
+                   ' | '          DELIMITED BY SIZE
+                   ENT-TELEFONE   DELIMITED BY SIZE
+                   ' | '          DELIMITED BY SIZE
+                   ENT-EMAIL      DELIMITED BY SIZE
+                   ' | MOTIVO: '  DELIMITED BY SIZE
+                   WK-MOTIVO-REJEICAO DELIMITED BY SIZE
+                   INTO WK-LINHA-SAIDA
+                ON OVERFLOW
+                   DISPLAY 'Linha de rejeito truncada, revise '
+                   'WK-LINHA-SAIDA!'
+            END-STRING
+            WRITE REG-REJEITO FROM WK-LINHA-SAIDA
+            .
+
+       0900-FINALIZAR SECTION.
+       0901-FINALIZAR.
+            STOP RUN.
+       END PROGRAM CADLOTE.
