@@ -14,19 +14,35 @@
                 SELECT CONTATOS ASSIGN TO
                 'C:\Users\Lucas\CONTATOS.DAT'
                 ORGANIZATION IS INDEXED
-                ACCESS MODE  IS RANDOM
+                ACCESS MODE  IS DYNAMIC
                 RECORD  KEY  IS ID-USUARIO
                 FILE STATUS  IS WK-FS.
 
+                SELECT DOMINIOS ASSIGN TO
+                'C:\Users\Lucas\DOMINIOS.DAT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WK-FS3.
+
+                SELECT CONTLOG ASSIGN TO
+                'C:\Users\Lucas\CONTLOG.DAT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WK-FS6.
+
        DATA DIVISION.
        FILE SECTION.
        FD CONTATOS.
             COPY REGDADOS.
 
+       FD DOMINIOS.
+       01 REG-DOMINIO                      PIC X(40).
+
+       FD CONTLOG.
+       01 REG-LOG                          PIC X(300).
+
        WORKING-STORAGE SECTION.
-       01 WK-REGISTRO                      PIC X(88) VALUE SPACES.
+       01 WK-REGISTRO                      PIC X(92) VALUE SPACES.
        01 FILLER REDEFINES WK-REGISTRO.
-          03 WK-ID-USUARIO                 PIC 9(2).
+          03 WK-ID-USUARIO                 PIC 9(6).
           03 WK-NOME-USUARIO               PIC X(35).
           03 WK-SENHA-USUARIO              PIC X(10).
           03 WK-NUMERO-USUARIO             PIC X(11).
@@ -37,8 +53,13 @@
           88 EOF-OK                        VALUE'S' FALSE 'N'.
        77 WS-EXIT                          PIC X.
           88 EXIT-OK                       VALUE'F' FALSE 'N'.
-       77 WK-ID                            PIC 99    VALUE 0.
-       77 WK-OPCAO                         PIC X.
+       77 WK-ID                            PIC 9(6)  VALUE 0.
+       77 WK-OPCAO-MENU                    PIC 9.
+       77 WK-ID-BUSCA                      PIC 9(6).
+       77 WK-CONFIRMA                      PIC X.
+       77 WK-DUPLICADO                     PIC X VALUE 'N'.
+       77 WK-ID-DUPLICADO                  PIC 9(6) VALUE ZEROS.
+       77 WK-ID-IGNORAR                    PIC 9(6) VALUE ZEROS.
       *                                                              *
        77 WK-COMPLETO                      PIC X(60) VALUE SPACES.
        01 WK-NOME.
@@ -52,6 +73,9 @@
        77 WK-U                             PIC 9(02) VALUE ZEROS.
       *                                                              *
        01 WK-SENHA                         PIC X(10).
+       01 WK-SENHA-COD                     PIC X(10) VALUE SPACES.
+       77 WK-I-C                           PIC 9(03) VALUE ZEROS.
+       77 WK-VAL-COD                       PIC 9(03) VALUE ZEROS.
        01 WK-SENHA-VALIDA                  PIC X VALUE 'N'.
        01 WK-TEM-NUMERO                    PIC X VALUE 'N'.
        01 WK-TEM-MAIUSCULA                 PIC X VALUE 'N'.
@@ -88,30 +112,160 @@
        77 WK-MIN-CARACTERES                PIC 99 VALUE 1.
        77 WK-POSICAO-ARROBA                PIC 99 VALUE ZEROS.
        77 WK-QTD-FIM-EMAIL                 PIC 99 VALUE ZEROS.
-       77 WK-DOMINIO1               PIC X(15) VALUE 'capgemini.com'.
-       77 WK-DOMINIO2               PIC X(15) VALUE 'bradesco.com'.
        01 WK-EMAIL-VALID            PIC X VALUE 'N'.
-
-
-
+       77 WK-FS3                           PIC 99.
+          88 FS3-OK                        VALUE 0.
+       01 WK-TABELA-DOMINIOS.
+          03 WK-DOMINIO                    PIC X(40) OCCURS 50 TIMES.
+       77 WK-QTD-DOMINIOS                  PIC 9(03) VALUE ZEROS.
+       77 WK-IDX-DOM                       PIC 9(03) VALUE ZEROS.
+      *                                                              *
+       77 WK-FS6                           PIC 99.
+          88 FS6-OK                        VALUE 0.
+       77 WK-LOG-ID                        PIC 9(6) VALUE ZEROS.
+       77 WK-LOG-OPERACAO                  PIC X(10) VALUE SPACES.
+       77 WK-LOG-NOME-ANTES                PIC X(35) VALUE SPACES.
+       77 WK-LOG-NOME-DEPOIS               PIC X(35) VALUE SPACES.
+       77 WK-LOG-TEL-ANTES                 PIC X(11) VALUE SPACES.
+       77 WK-LOG-TEL-DEPOIS                PIC X(11) VALUE SPACES.
+       77 WK-LOG-EMAIL-ANTES               PIC X(30) VALUE SPACES.
+       77 WK-LOG-EMAIL-DEPOIS              PIC X(30) VALUE SPACES.
+       77 WK-LOG-LINHA                     PIC X(300) VALUE SPACES.
+       01 WS-DATA-LOG.
+          03 WS-LOG-ANO                    PIC 9(04).
+          03 WS-LOG-MES                    PIC 9(02).
+          03 WS-LOG-DIA                    PIC 9(02).
+       01 WS-HORA-LOG.
+          03 WS-LOG-HORA                   PIC 9(02).
+          03 WS-LOG-MIN                    PIC 9(02).
+          03 WS-LOG-SEG                    PIC 9(02).
+          03 WS-LOG-CENT                   PIC 9(02).
 
 
        PROCEDURE DIVISION.
+            PERFORM 0050-CARREGAID
+            PERFORM 0060-CARREGADOMINIOS
             SET EXIT-OK TO FALSE
-            PERFORM 0001-PRINCIPAL THRU 0901-CADASTRAR UNTIL EXIT-OK
+            PERFORM 0010-MENU UNTIL EXIT-OK
             PERFORM 1101-FINALIZAR
             .
 
+      *                    MENU DE MANUTENCAO                        *
+       0010-MENU                                    SECTION.
+       0011-MENU.
+            DISPLAY ' '
+            DISPLAY '----------------------------------------'
+            DISPLAY '1 - Incluir contato'
+            DISPLAY '2 - Alterar contato'
+            DISPLAY '3 - Excluir contato'
+            DISPLAY '4 - Finalizar'
+            DISPLAY 'Escolha uma opcao:'
+            ACCEPT WK-OPCAO-MENU
+            EVALUATE WK-OPCAO-MENU
+                WHEN 1
+                    PERFORM 0001-PRINCIPAL
+                WHEN 2
+                    PERFORM 0002-ALTERAR
+                WHEN 3
+                    PERFORM 0003-EXCLUIR
+                WHEN 4
+                    DISPLAY 'OBRIGADO'
+                    SET EXIT-OK TO TRUE
+                WHEN OTHER
+                    DISPLAY 'OPCAO INVALIDA, DIGITE UM NUMERO DE 1 A 4'
+            END-EVALUATE
+            .
+
+      *                    CARREGA O ULTIMO ID USADO NO ARQUIVO        *
+       0050-CARREGAID                              SECTION.
+       0051-CARREGAID.
+            MOVE 0              TO WK-ID
+            SET FS-OK           TO TRUE
+            OPEN INPUT CONTATOS
+
+            IF FS-OK THEN
+               SET EOF-OK       TO FALSE
+               PERFORM UNTIL EOF-OK
+                   READ CONTATOS NEXT INTO WK-REGISTRO
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           IF WK-ID-USUARIO > WK-ID
+                              MOVE WK-ID-USUARIO TO WK-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONTATOS
+            END-IF
+            .
+      *                    CARREGA A LISTA DE DOMINIOS PERMITIDOS      *
+       0060-CARREGADOMINIOS                         SECTION.
+       0061-CARREGADOMINIOS.
+            MOVE 0              TO WK-QTD-DOMINIOS
+            SET FS3-OK          TO TRUE
+            OPEN INPUT DOMINIOS
+
+            IF FS3-OK THEN
+               SET EOF-OK       TO FALSE
+               PERFORM UNTIL EOF-OK
+                   READ DOMINIOS INTO REG-DOMINIO
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           IF WK-QTD-DOMINIOS < 50
+                              ADD 1 TO WK-QTD-DOMINIOS
+                              MOVE REG-DOMINIO TO
+                                  WK-DOMINIO(WK-QTD-DOMINIOS)
+                           ELSE
+                              DISPLAY 'Aviso: limite de 50 dominios '
+                              'atingido, dominios excedentes ignorados.'
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DOMINIOS
+            ELSE
+               DISPLAY 'Aviso: arquivo de dominios nao encontrado, '
+               'nenhum dominio sera aceito.'
+            END-IF
+            .
+
        0000-PRINCIPAL SECTION.
        0001-PRINCIPAL.
+            MOVE 0              TO WK-ID-IGNORAR
             PERFORM 0100-PREENCHENOME
             PERFORM 0200-PREENCHESENHA
             PERFORM 0300-PREENCHETEL
             PERFORM 0600-PREENCHEEMAIL
             PERFORM 0800-DOMINIO
+            PERFORM 0850-VERIFICA-DUPLICADO
             PERFORM 0900-CADASTRAR
-            PERFORM 1000-CONSULTAR
-            PERFORM 1100-FINALIZAR
+            .
+      *                    VERIFICA TELEFONE/E-MAIL JA CADASTRADOS      *
+       0850-VERIFICA-DUPLICADO                     SECTION.
+       0851-VERIFICA-DUPLICADO.
+            MOVE 'N'            TO WK-DUPLICADO
+            MOVE 0              TO WK-ID-DUPLICADO
+            SET FS-OK           TO TRUE
+            OPEN INPUT CONTATOS
+
+            IF FS-OK THEN
+               SET EOF-OK       TO FALSE
+               PERFORM UNTIL EOF-OK
+                   READ CONTATOS NEXT INTO WK-REGISTRO
+                       AT END
+                           SET EOF-OK TO TRUE
+                       NOT AT END
+                           IF (WK-NUMERO-USUARIO = WK-NUMERO OR
+                           WK-EMAIL-USUARIO = WK-EMAIL) AND
+                           WK-ID-USUARIO NOT = WK-ID-IGNORAR
+                              MOVE 'S' TO WK-DUPLICADO
+                              MOVE WK-ID-USUARIO TO WK-ID-DUPLICADO
+                              SET EOF-OK TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONTATOS
+            END-IF
             .
       *                    VALIDAR NOME                               *
        0100-PREENCHENOME                          SECTION.
@@ -162,8 +316,21 @@
             ELSE
                DISPLAY 'Senha valida.'
                DISPLAY ' '
+               PERFORM 0203-CODIFICA-SENHA
             END-IF
             .
+      *                    CODIFICA A SENHA ANTES DE GRAVAR             *
+       0203-CODIFICA-SENHA.
+            MOVE SPACES TO WK-SENHA-COD
+            PERFORM VARYING WK-I-C FROM 1 BY 1
+            UNTIL WK-I-C > FUNCTION LENGTH(WK-SENHA)
+                COMPUTE WK-VAL-COD = FUNCTION MOD(
+                FUNCTION ORD(WK-SENHA(WK-I-C:1)) + (WK-I-C * 7), 94)
+                + 33
+                MOVE FUNCTION CHAR(WK-VAL-COD) TO WK-SENHA-COD
+                (WK-I-C:1)
+            END-PERFORM
+            .
 
        0202-VALIDA-SENHA.
             MOVE 'N' TO WK-SENHA-VALIDA
@@ -302,14 +469,21 @@
                EXIT
             END-IF
 
+            MOVE 'N' TO WK-EMAIL-VALID
+            PERFORM VARYING WK-IDX-DOM FROM 1 BY 1
+            UNTIL WK-IDX-DOM > WK-QTD-DOMINIOS
                 IF WK-EMAIL(WK-POSICAO-ARROBA + 1: WK-QTD-FIM-EMAIL) =
-            WK-DOMINIO1 OR
-            WK-EMAIL(WK-POSICAO-ARROBA + 1: WK-QTD-FIM-EMAIL) =
-            WK-DOMINIO2
+                WK-DOMINIO(WK-IDX-DOM)
+                   MOVE 'Y' TO WK-EMAIL-VALID
+                   EXIT PERFORM
+                END-IF
+            END-PERFORM
+
+            IF WK-EMAIL-VALID = 'Y'
                DISPLAY 'Dominio valido.'
             ELSE
-               DISPLAY 'Dominio invalido. O dominio deve ser '
-               'capgemini.com ou bradesco.com apos o @'
+               DISPLAY 'Dominio invalido. O dominio apos o @ nao '
+               'esta na lista de dominios permitidos.'
                PERFORM 0601-PREENCHEEMAIL
             END-IF
             DISPLAY 'Email valido.'
@@ -318,12 +492,19 @@
 
        0900-CADASTRAR SECTION.
        0901-CADASTRAR.
+            IF WK-DUPLICADO = 'S' THEN
+               DISPLAY 'Ja existe um usuario cadastrado com este '
+               'telefone ou e-mail (ID ' WK-ID-DUPLICADO
+               '). Utilize a opcao Alterar do menu.'
+               EXIT SECTION
+            END-IF
+
             SET EOF-OK          TO FALSE
             SET FS-OK           TO TRUE
             ADD 1               TO WK-ID
             MOVE WK-ID          TO WK-ID-USUARIO
             MOVE WK-COMPLETO    TO WK-NOME-USUARIO
-            MOVE WK-SENHA       TO WK-SENHA-USUARIO
+            MOVE WK-SENHA-COD   TO WK-SENHA-USUARIO
             MOVE WK-NUMERO      TO WK-NUMERO-USUARIO
             MOVE WK-EMAIL       TO WK-EMAIL-USUARIO
 
@@ -346,29 +527,198 @@
                        DISPLAY 'Usuario ja cadastrado!'
                    NOT INVALID KEY
                        DISPLAY 'Usuario cadastrado com sucesso!'
+                       MOVE ID-USUARIO      TO WK-LOG-ID
+                       MOVE 'INCLUSAO'      TO WK-LOG-OPERACAO
+                       MOVE SPACES          TO WK-LOG-NOME-ANTES
+                       MOVE SPACES          TO WK-LOG-TEL-ANTES
+                       MOVE SPACES          TO WK-LOG-EMAIL-ANTES
+                       MOVE NOME-USUARIO    TO WK-LOG-NOME-DEPOIS
+                       MOVE NUMERO-USUARIO  TO WK-LOG-TEL-DEPOIS
+                       MOVE EMAIL-USUARIO   TO WK-LOG-EMAIL-DEPOIS
+                       PERFORM 0950-GRAVA-LOG
                    END-WRITE
                CLOSE CONTATOS
             END-IF
             .
-      *                                                               *
-       1000-CONSULTAR                           SECTION.
-       1001-CONSULTAR.
-               DISPLAY 'TECLE <C> PARA CONTINUAR OU <F> PARA FINALIZAR'
-               ACCEPT WK-OPCAO.
-               EVALUATE WK-OPCAO
-                   WHEN "C"
-                   WHEN "c"
-                     DISPLAY '----------------------------------------'
-                     PERFORM 0001-PRINCIPAL THRU 0901-CADASTRAR
-                  WHEN 'f'
-                  WHEN 'F'
-                     DISPLAY 'OBRIGADO'
-                     SET EXIT-OK TO TRUE
-                  WHEN OTHER
-                     DISPLAY 'DADO INVALIDO, DIGITE A LETRA CORRETA'
-                     PERFORM 1001-CONSULTAR
-              END-EVALUATE
-              .
+      *                    ALTERAR CONTATO EXISTENTE                   *
+       0002-ALTERAR                              SECTION.
+       0002-ALTERAR-INICIO.
+            DISPLAY 'Informe o ID do usuario a alterar:'
+            ACCEPT WK-ID-BUSCA
+            MOVE WK-ID-BUSCA    TO ID-USUARIO
+
+            SET FS-OK           TO TRUE
+            OPEN I-O CONTATOS
+            IF NOT FS-OK THEN
+               DISPLAY 'Erro ao abrir o arquivo de contatos.' WK-FS
+               EXIT SECTION
+            END-IF
+
+            READ CONTATOS
+                INVALID KEY
+                    DISPLAY 'Usuario nao encontrado!'
+                    CLOSE CONTATOS
+                NOT INVALID KEY
+                    DISPLAY 'Dados atuais do usuario ' ID-USUARIO
+                    DISPLAY 'Nome : ' NOME-USUARIO
+                    DISPLAY 'Tel  : ' NUMERO-USUARIO
+                    DISPLAY 'Email: ' EMAIL-USUARIO
+                    DISPLAY ' '
+                    DISPLAY 'Informe os novos dados:'
+                    MOVE ID-USUARIO      TO WK-ID-IGNORAR
+                    CLOSE CONTATOS
+
+                    PERFORM 0100-PREENCHENOME
+                    PERFORM 0200-PREENCHESENHA
+                    PERFORM 0300-PREENCHETEL
+                    PERFORM 0600-PREENCHEEMAIL
+                    PERFORM 0800-DOMINIO
+                    PERFORM 0850-VERIFICA-DUPLICADO
+
+                    IF WK-DUPLICADO = 'S' THEN
+                       DISPLAY 'Ja existe um usuario cadastrado com '
+                       'este telefone ou e-mail (ID ' WK-ID-DUPLICADO
+                       ').'
+                    ELSE
+                       SET FS-OK        TO TRUE
+                       OPEN I-O CONTATOS
+                       IF NOT FS-OK THEN
+                          DISPLAY 'Erro ao abrir o arquivo de '
+                          'contatos.' WK-FS
+                          MOVE 0        TO WK-ID-IGNORAR
+                          EXIT SECTION
+                       END-IF
+                       MOVE WK-ID-BUSCA TO ID-USUARIO
+                       READ CONTATOS
+                           INVALID KEY
+                               DISPLAY 'Erro ao reler o usuario!'
+                           NOT INVALID KEY
+                               MOVE ID-USUARIO     TO WK-LOG-ID
+                               MOVE NOME-USUARIO   TO WK-LOG-NOME-ANTES
+                               MOVE NUMERO-USUARIO TO WK-LOG-TEL-ANTES
+                               MOVE EMAIL-USUARIO
+                                   TO WK-LOG-EMAIL-ANTES
+
+                               MOVE WK-COMPLETO  TO NOME-USUARIO
+                               MOVE WK-SENHA-COD TO SENHA-USUARIO
+                               MOVE WK-NUMERO    TO NUMERO-USUARIO
+                               MOVE WK-EMAIL     TO EMAIL-USUARIO
+
+                               REWRITE REG-USUARIOS
+                                   INVALID KEY
+                                       DISPLAY
+                                       'Erro ao alterar o usuario!'
+                                   NOT INVALID KEY
+                                       DISPLAY
+                                       'Usuario alterado com sucesso!'
+                                       MOVE 'ALTERACAO'
+                                           TO WK-LOG-OPERACAO
+                                       MOVE NOME-USUARIO
+                                           TO WK-LOG-NOME-DEPOIS
+                                       MOVE NUMERO-USUARIO
+                                           TO WK-LOG-TEL-DEPOIS
+                                       MOVE EMAIL-USUARIO
+                                           TO WK-LOG-EMAIL-DEPOIS
+                                       PERFORM 0950-GRAVA-LOG
+                               END-REWRITE
+                       END-READ
+                       CLOSE CONTATOS
+                    END-IF
+                    MOVE 0               TO WK-ID-IGNORAR
+            END-READ
+            .
+      *                    EXCLUIR CONTATO                             *
+       0003-EXCLUIR                              SECTION.
+       0003-EXCLUIR-INICIO.
+            DISPLAY 'Informe o ID do usuario a excluir:'
+            ACCEPT WK-ID-BUSCA
+            MOVE WK-ID-BUSCA    TO ID-USUARIO
+
+            SET FS-OK           TO TRUE
+            OPEN I-O CONTATOS
+            IF NOT FS-OK THEN
+               DISPLAY 'Erro ao abrir o arquivo de contatos.' WK-FS
+               EXIT SECTION
+            END-IF
+
+            READ CONTATOS
+                INVALID KEY
+                    DISPLAY 'Usuario nao encontrado!'
+                NOT INVALID KEY
+                    DISPLAY 'Confirma exclusao do usuario '
+                    NOME-USUARIO ' ? (S/N)'
+                    ACCEPT WK-CONFIRMA
+                    IF WK-CONFIRMA = 'S' OR WK-CONFIRMA = 's'
+                       MOVE ID-USUARIO      TO WK-LOG-ID
+                       MOVE NOME-USUARIO    TO WK-LOG-NOME-ANTES
+                       MOVE NUMERO-USUARIO  TO WK-LOG-TEL-ANTES
+                       MOVE EMAIL-USUARIO   TO WK-LOG-EMAIL-ANTES
+                       DELETE CONTATOS
+                           INVALID KEY
+                               DISPLAY 'Erro ao excluir o usuario!'
+                           NOT INVALID KEY
+                               DISPLAY 'Usuario excluido com sucesso!'
+                               MOVE 'EXCLUSAO' TO WK-LOG-OPERACAO
+                               MOVE SPACES TO WK-LOG-NOME-DEPOIS
+                               MOVE SPACES TO WK-LOG-TEL-DEPOIS
+                               MOVE SPACES TO WK-LOG-EMAIL-DEPOIS
+                               PERFORM 0950-GRAVA-LOG
+                       END-DELETE
+                    ELSE
+                       DISPLAY 'Exclusao cancelada.'
+                    END-IF
+            END-READ
+            CLOSE CONTATOS
+            .
+      *                    REGISTRA UMA LINHA NO LOG DE AUDITORIA      *
+       0950-GRAVA-LOG                           SECTION.
+       0951-GRAVA-LOG.
+            ACCEPT WS-DATA-LOG FROM DATE YYYYMMDD
+            ACCEPT WS-HORA-LOG FROM TIME
+
+            MOVE SPACES TO WK-LOG-LINHA
+            STRING WS-LOG-ANO  DELIMITED BY SIZE
+                   '-'         DELIMITED BY SIZE
+                   WS-LOG-MES  DELIMITED BY SIZE
+                   '-'         DELIMITED BY SIZE
+                   WS-LOG-DIA  DELIMITED BY SIZE
+                   ' '         DELIMITED BY SIZE
+                   WS-LOG-HORA DELIMITED BY SIZE
+                   ':'         DELIMITED BY SIZE
+                   WS-LOG-MIN  DELIMITED BY SIZE
+                   ':'         DELIMITED BY SIZE
+                   WS-LOG-SEG  DELIMITED BY SIZE
+                   ' | ID: '   DELIMITED BY SIZE
+                   WK-LOG-ID   DELIMITED BY SIZE
+                   ' | OPERACAO: '        DELIMITED BY SIZE
+                   WK-LOG-OPERACAO        DELIMITED BY SIZE
+                   ' | NOME ANTES: '      DELIMITED BY SIZE
+                   WK-LOG-NOME-ANTES      DELIMITED BY SIZE
+                   ' DEPOIS: '            DELIMITED BY SIZE
+                   WK-LOG-NOME-DEPOIS     DELIMITED BY SIZE
+                   ' | TEL ANTES: '       DELIMITED BY SIZE
+                   WK-LOG-TEL-ANTES       DELIMITED BY SIZE
+                   ' DEPOIS: '            DELIMITED BY SIZE
+                   WK-LOG-TEL-DEPOIS      DELIMITED BY SIZE
+                   ' | EMAIL ANTES: '     DELIMITED BY SIZE
+                   WK-LOG-EMAIL-ANTES     DELIMITED BY SIZE
+                   ' DEPOIS: '            DELIMITED BY SIZE
+                   WK-LOG-EMAIL-DEPOIS    DELIMITED BY SIZE
+                   INTO WK-LOG-LINHA
+                ON OVERFLOW
+                   DISPLAY 'Linha de log truncada, revise WK-LOG-LINHA!'
+            END-STRING
+
+            SET FS6-OK TO TRUE
+            OPEN EXTEND CONTLOG
+            IF WK-FS6 EQUAL 35 THEN
+               OPEN OUTPUT CONTLOG
+            END-IF
+            IF FS6-OK THEN
+               WRITE REG-LOG FROM WK-LOG-LINHA
+               CLOSE CONTLOG
+            END-IF
+            .
       *                                                               *
        1100-FINALIZAR SECTION.
        1101-FINALIZAR.
