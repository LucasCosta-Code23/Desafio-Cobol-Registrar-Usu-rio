@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: REGDADOS
+      * Purpose: LAYOUT DO REGISTRO DE CONTATOS (CONTATOS.DAT)
+      ******************************************************************
+       01  REG-USUARIOS.
+           03  ID-USUARIO                   PIC 9(6).
+           03  NOME-USUARIO                 PIC X(35).
+           03  SENHA-USUARIO                PIC X(10).
+           03  NUMERO-USUARIO               PIC X(11).
+           03  EMAIL-USUARIO                PIC X(30).
